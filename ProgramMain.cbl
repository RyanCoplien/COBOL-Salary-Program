@@ -1,132 +1,824 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. Program5.
-	   AUTHOR. Ryan Coplien
-	   DATE-WRITTEN. 5/10/2019
-       ENVIRONMENT DIVISION.
-	      INPUT-OUTPUT SECTION.
-	          FILE-CONTROL.
-			  SELECT INFILE ASSIGN to 
-       'C:\Users\rjcop\Desktop\emp5.dat'
-			  ORGANIZATION IS LINE SEQUENTIAL.
-			  SELECT OUTFILE ASSIGN TO 
-       'C:\Users\rjcop\Desktop\Salary.dat'
-			   ORGANIZATION IS LINE SEQUENTIAL
-			   ACCESS MODE IS SEQUENTIAL.
-               SELECT SORTFILE ASSIGN TO 
-        'C:\Users\rjcop\Desktop\SalarySort.dat'.
-   
-
-       CONFIGURATION SECTION.
-
-       DATA DIVISION.
-		   FILE SECTION.
-		   FD INFILE.
-		   01 INFILE-FILE.
-			   05 EmpNumIn            PIC 9(5).
-			   05 EmpNameIn           PIC X(20).
-			   05 TerrNumIn           PIC 9(2).
-		       05 BLANKSPACE          PIC XX VALUE " ".
-			   05 SalaryIn            PIC 9(6).
-			   05 BLANKSPACE2         PIC X(11) VALUE " ".
-			   05 JobCodeIn           PIC 9(2).
-			   05 JunkIn              PIC X(32).
-		   FD OUTFILE.
-		   01 OUTFILE-FILE.
-		       05 JobClassOut           PIC 9(2).
-			   05 JobClassNameOut       PIC X(20).
-			   05 SalAvgOut             PIC 9(6)V99.
-			   05 LowSalOut             PIC 9(6).
-			   05 HighSalOut            PIC 9(6).
-
-           SD SORTFILE.
-           01 SORT-FILE.
-               05 JobClassSort           PIC 9(2).
-			   05 JobClassNameSort       PIC X(20).
-			   05 SalAvgSort             PIC 9(6)V99.
-			   05 LowSalSort             PIC 9(6).
-			   05 HighSalSort            PIC 9(6).
-
-       WORKING-STORAGE SECTION.
-		   01 WS-ITEM.
-		       05 WS-EMPNO            PIC 9(5).
-			   05 WS-EMPNAME          PIC X(20).
-			   05 WS-TERRITORYNO      PIC 9(2).
-			   05 WS-BLANK            PIC XX VALUE " ".
-			   05 WS-ANSAL            PIC 9(6).
-			   05 WS-BLANK2           PIC X(11) VALUE " ".
-			   05 WS-JOBCODE          PIC 9(2).
-			   05 WS-JUNK             PIC X(32) VALUE SPACE.
-			   05 WS-BLANK3           PIC X.
-			   05 WS-BONUS            PIC 9(6).
-           
-		   01 WS-RUNNING.
-			   05 WS-RUNSAL           PIC 9(7).
-			   05 WS-RUNBONUS         PIC 9(6).
-			   05 WS-RUNEMP           PIC 9(4) VALUE 0.
-		   01 WS-EOFILE.
-			   05 WS-EOF              PIC X.
-
-           01 WS-CONSTANTS. 
-			   05 WS-PM               PIC 9v9 VALUE 0.1.
-           01 JobClassTable.
-               02 JobClassDetails.
-                   03 JobNumber       PIC 99 OCCURS 9 TIMES INDEXED BY I.
-                   03 JobName         PIC X(20) OCCURS 9 TIMES INDEXED BY J.
-
-       PROCEDURE DIVISION.
-	   100-MAIN.
-           PERFORM FillTable
-		   OPEN INPUT INFILE.
-		   OPEN OUTPUT OUTFILE.
-			   PERFORM UNTIL WS-EOF='Y'
-				   READ INFILE INTO WS-ITEM
-					   AT END MOVE 'Y' TO WS-EOF
-					   NOT AT END DISPLAY WS-ITEM
-						   PERFORM CheckJobClass 
-						   MOVE SPACES TO WS-JUNK
-					   MOVE WS-ITEM TO OUTFILE-FILE
-					   ADD 1 to WS-RUNEMP
-					   ADD WS-ANSAL TO WS-RUNSAL
-					   ADD WS-BONUS TO WS-RUNBONUS
-						WRITE OUTFILE-FILE
-				   END-READ
-			   END-PERFORM
-           sort SORTFILE on ascending JobClassSort
-           using INFILE giving OUTFILE
-		   CLOSE INFILE.
-		   CLOSE OUTFILE.
-	   STOP RUN.
-           goback.
-
-       CheckJobClass.
-           SET I to 1.
-           SEARCH JobNumber
-               AT END DISPLAY 'BAD JOB CLASS'
-               WHEN JobNumber(I) = JobCodeIn
-               SET J TO I
-               MOVE JobName(J) TO JobClassNameOut
-           END-SEARCH
-       STOP run.
-
-       FillTable.
-           MOVE 010203040506070809 TO JobNumber.
-           SET J to 1
-           MOVE "Manager" TO JobName(J)
-           SET J UP BY 1
-           MOVE "Supervisor" TO JobName(J)
-           SET J UP BY 1
-           MOVE "Head Cashier" TO JobName(J)
-           SET J UP BY 1
-           MOVE "Cashier" TO JobName(J)
-           SET J UP BY 1
-           MOVE "Clerk - 1" TO JobName(J)
-           SET J UP BY 1
-           MOVE "Maintenance" TO JobName(J)
-           SET J UP BY 1
-           MOVE "Clerk - 2" TO JobName(J)
-           SET J UP BY 1
-           MOVE "Clerk - 3" TO JobName(J)
-           SET J UP BY 1
-           MOVE "Accounting Clerk" TO JobName(J)
-
-       END PROGRAM Program5.
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. Program5.
+       AUTHOR. Ryan Coplien
+       DATE-WRITTEN. 5/10/2019
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT INFILE ASSIGN TO "EMPMASTER"
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS SEQUENTIAL
+           RECORD KEY IS EmpNumIn
+           FILE STATUS IS WS-INFILE-STATUS.
+           SELECT OUTFILE ASSIGN TO "SALOUT"
+           ORGANIZATION IS LINE SEQUENTIAL
+           ACCESS MODE IS SEQUENTIAL
+           FILE STATUS IS WS-OUTFILE-STATUS.
+           SELECT SORTFILE ASSIGN TO "SALSORT".
+           SELECT TERRFILE ASSIGN TO "TERROUT"
+           ORGANIZATION IS LINE SEQUENTIAL
+           ACCESS MODE IS SEQUENTIAL
+           FILE STATUS IS WS-TERRFILE-STATUS.
+           SELECT TERRSORTFILE ASSIGN TO "TERRSORT".
+           SELECT BONUSFILE ASSIGN TO "BONUSOUT"
+           ORGANIZATION IS LINE SEQUENTIAL
+           ACCESS MODE IS SEQUENTIAL
+           FILE STATUS IS WS-BONUS-STATUS.
+           SELECT EXCEPTFILE ASSIGN TO "JCEXCEPT"
+           ORGANIZATION IS LINE SEQUENTIAL
+           ACCESS MODE IS SEQUENTIAL
+           FILE STATUS IS WS-EXCEPT-STATUS.
+           SELECT AUDITFILE ASSIGN TO "SALAUDIT"
+           ORGANIZATION IS LINE SEQUENTIAL
+           ACCESS MODE IS SEQUENTIAL
+           FILE STATUS IS WS-AUDIT-STATUS.
+           SELECT JOBCLASSFILE ASSIGN TO "JOBCLASS"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-JOBCLASS-STATUS.
+           SELECT CHECKFILE ASSIGN TO "CHECKPT"
+           ORGANIZATION IS LINE SEQUENTIAL
+           ACCESS MODE IS SEQUENTIAL
+           FILE STATUS IS WS-CHECK-STATUS.
+           SELECT REVIEWFILE ASSIGN TO "SALCHECK"
+           ORGANIZATION IS LINE SEQUENTIAL
+           ACCESS MODE IS SEQUENTIAL
+           FILE STATUS IS WS-REVIEW-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD INFILE.
+       01 INFILE-FILE.
+           05 EmpNumIn            PIC 9(5).
+           05 EmpNameIn           PIC X(20).
+           05 TerrNumIn           PIC 9(2).
+           05 BLANKSPACE          PIC XX VALUE " ".
+           05 SalaryIn            PIC 9(6).
+           05 BLANKSPACE2         PIC X(11) VALUE " ".
+           05 JobCodeIn           PIC 9(2).
+           05 JunkIn              PIC X(32).
+       FD OUTFILE.
+       01 OUTFILE-FILE.
+           05 JobClassOut           PIC 9(2).
+           05 JobClassNameOut       PIC X(20).
+           05 SalAvgOut             PIC 9(6)V99.
+           05 LowSalOut             PIC 9(6).
+           05 HighSalOut            PIC 9(6).
+
+       FD TERRFILE.
+       01 TERRFILE-FILE.
+           05 TerrNumOut            PIC 9(2).
+           05 TerrJobClassOut       PIC 9(2).
+           05 TerrJobNameOut        PIC X(20).
+           05 TerrHeadcountOut      PIC 9(4).
+           05 TerrTotalSalOut       PIC 9(9).
+           05 TerrAvgSalOut         PIC 9(6)V99.
+
+       FD BONUSFILE.
+       01 BONUSFILE-FILE.
+           05 BonusEmpNumOut        PIC 9(5).
+           05 BonusEmpNameOut       PIC X(20).
+           05 BonusJobCodeOut       PIC 9(2).
+           05 BonusAmtOut           PIC 9(6)V99.
+
+       FD EXCEPTFILE.
+       01 EXCEPTFILE-FILE.
+           05 ExEmpNumOut           PIC 9(5).
+           05 ExEmpNameOut          PIC X(20).
+           05 ExTerrNumOut          PIC 9(2).
+           05 ExBadJobCodeOut       PIC 9(2).
+
+       FD JOBCLASSFILE.
+       01 JOBCLASSFILE-FILE.
+           05 JC-NUMBER-IN          PIC 99.
+           05 JC-NAME-IN            PIC X(20).
+           05 JC-LOW-IN             PIC 9(6).
+           05 JC-HIGH-IN            PIC 9(6).
+
+       FD REVIEWFILE.
+       01 REVIEWFILE-FILE.
+           05 RevEmpNumOut          PIC 9(5).
+           05 RevJobCodeOut         PIC 9(2).
+           05 RevSalaryOut          PIC 9(6).
+           05 RevLowRangeOut        PIC 9(6).
+           05 RevHighRangeOut       PIC 9(6).
+
+       FD AUDITFILE.
+       01 AUDITFILE-FILE.
+           05 AuditRunDateOut       PIC 9(8).
+           05 AuditRunEmpOut        PIC 9(4).
+           05 AuditRunSalOut        PIC 9(7).
+           05 AuditRunBonusOut      PIC 9(8)V99.
+
+       FD CHECKFILE.
+       01 CHECKFILE-REC.
+           05 CkptRecType           PIC X.
+           05 CkptRecBody           PIC X(262).
+
+       SD SORTFILE.
+       01 SORT-FILE.
+           05 JobClassSort           PIC 9(2).
+           05 JobClassNameSort       PIC X(20).
+           05 SalAvgSort             PIC 9(6)V99.
+           05 LowSalSort             PIC 9(6).
+           05 HighSalSort            PIC 9(6).
+
+       SD TERRSORTFILE.
+       01 TERR-SORT-FILE.
+           05 TerrNumSort           PIC 9(2).
+           05 TerrJobClassSort      PIC 9(2).
+           05 TerrJobNameSort       PIC X(20).
+           05 TerrHeadcountSort     PIC 9(4).
+           05 TerrTotalSalSort      PIC 9(9).
+           05 TerrAvgSalSort        PIC 9(6)V99.
+
+       WORKING-STORAGE SECTION.
+       01 WS-ITEM.
+           05 WS-EMPNO            PIC 9(5).
+           05 WS-EMPNAME          PIC X(20).
+           05 WS-TERRITORYNO      PIC 9(2).
+           05 WS-BLANK            PIC XX VALUE " ".
+           05 WS-ANSAL            PIC 9(6).
+           05 WS-BLANK2           PIC X(11) VALUE " ".
+           05 WS-JOBCODE          PIC 9(2).
+           05 WS-JUNK             PIC X(32) VALUE SPACE.
+           05 WS-BLANK3           PIC X.
+           05 WS-BONUS            PIC 9(6)V99.
+
+       01 WS-RUNNING.
+           05 WS-RUNSAL           PIC 9(7)    VALUE 0.
+           05 WS-RUNBONUS         PIC 9(8)V99 VALUE 0.
+           05 WS-RUNEMP           PIC 9(4)    VALUE 0.
+       01 WS-EOFILE.
+           05 WS-EOF              PIC X.
+           05 WS-SORT-EOF         PIC X.
+           05 WS-JC-EOF           PIC X.
+           05 WS-AUDIT-EOF        PIC X.
+
+       01 WS-AUDIT-DUP-SWITCH.
+           05 WS-AUDIT-DUP-SW     PIC X.
+               88 AUDIT-ALREADY-WRITTEN VALUE 'Y'.
+
+       01 WS-AUDIT-LAST-REC.
+           05 WS-AUDIT-LAST-DATE   PIC 9(8).
+           05 WS-AUDIT-LAST-EMP    PIC 9(4).
+           05 WS-AUDIT-LAST-SAL    PIC 9(7).
+           05 WS-AUDIT-LAST-BONUS  PIC 9(8)V99.
+
+       01 WS-SWITCHES.
+           05 WS-JOBCLASS-SW      PIC X.
+               88 JOBCLASS-OK     VALUE 'Y'.
+               88 JOBCLASS-BAD    VALUE 'N'.
+           05 WS-SALARY-SW        PIC X.
+               88 SALARY-OK       VALUE 'Y'.
+               88 SALARY-BAD      VALUE 'N'.
+
+       01 WS-CONSTANTS.
+           05 WS-PM               PIC 9V9 VALUE 0.1.
+
+       01 WS-RUNDATE               PIC 9(8).
+       01 WS-INFILE-STATUS         PIC XX.
+       01 WS-AUDIT-STATUS          PIC XX.
+       01 WS-BONUS-STATUS          PIC XX.
+       01 WS-EXCEPT-STATUS         PIC XX.
+       01 WS-REVIEW-STATUS         PIC XX.
+       01 WS-JOBCLASS-STATUS       PIC XX.
+       01 WS-OUTFILE-STATUS        PIC XX.
+       01 WS-TERRFILE-STATUS       PIC XX.
+
+       01 WS-RESTART-SWITCH.
+           05 WS-RESTART-SW        PIC X.
+               88 RESTARTED        VALUE 'Y'.
+               88 NOT-RESTARTED    VALUE 'N'.
+
+       01 WS-CHECKPOINT-CONTROL.
+           05 WS-CHECK-STATUS      PIC XX.
+           05 WS-CKPT-INTERVAL     PIC 9(4) COMP VALUE 50.
+           05 WS-CKPT-COUNTER      PIC 9(4) COMP VALUE 0.
+           05 WS-CKPT-BUFCAP       PIC 9(4) COMP VALUE 50.
+           05 WS-LAST-PROCESSED-KEY PIC 9(5) VALUE 0.
+           05 WS-RESTART-KEY       PIC 9(5) VALUE 0.
+           05 WS-HAS-LASTKEY-SW    PIC X    VALUE 'N'.
+               88 HAS-LASTKEY      VALUE 'Y'.
+
+       01 WS-CKPT-HDR.
+           05 CkptLastCount        PIC 9(8).
+           05 CkptLastKey          PIC 9(5).
+           05 CkptRunEmp           PIC 9(4).
+           05 CkptRunSal           PIC 9(7).
+           05 CkptRunBonus         PIC 9(8)V99.
+           05 CkptJobCount         PIC 9(2).
+           05 CkptTerrCount        PIC 9(2).
+
+       01 WS-CKPT-JOB.
+           05 CkptJobNumber        PIC 99.
+           05 CkptJobName          PIC X(20).
+           05 CkptJobRecCount      PIC 9(4).
+           05 CkptJobRecTotal      PIC 9(9).
+           05 CkptJobRecLow        PIC 9(6).
+           05 CkptJobRecHigh       PIC 9(6).
+
+       01 WS-CKPT-TERR.
+           05 CkptTerrNumber       PIC 99.
+           05 CkptTerrDetail OCCURS 20 TIMES.
+               10 CkptTerrJCCount  PIC 9(4).
+               10 CkptTerrJCTotal  PIC 9(9).
+
+       01 WS-BONUS-BUFFER.
+           05 WS-BONUS-BUF-COUNT   PIC 9(4) COMP VALUE 0.
+           05 WS-BONUS-BUF-ROW OCCURS 50 TIMES INDEXED BY BB.
+               10 BB-EMPNO         PIC 9(5).
+               10 BB-EMPNAME       PIC X(20).
+               10 BB-JOBCODE       PIC 9(2).
+               10 BB-AMOUNT        PIC 9(6)V99.
+
+       01 WS-EXCEPT-BUFFER.
+           05 WS-EXCEPT-BUF-COUNT  PIC 9(4) COMP VALUE 0.
+           05 WS-EXCEPT-BUF-ROW OCCURS 50 TIMES INDEXED BY EB.
+               10 EB-EMPNO         PIC 9(5).
+               10 EB-EMPNAME       PIC X(20).
+               10 EB-TERRNO        PIC 9(2).
+               10 EB-JOBCODE       PIC 9(2).
+
+       01 WS-REVIEW-BUFFER.
+           05 WS-REVIEW-BUF-COUNT  PIC 9(4) COMP VALUE 0.
+           05 WS-REVIEW-BUF-ROW OCCURS 50 TIMES INDEXED BY RB.
+               10 RB-EMPNO         PIC 9(5).
+               10 RB-JOBCODE       PIC 9(2).
+               10 RB-SALARY        PIC 9(6).
+               10 RB-LOW           PIC 9(6).
+               10 RB-HIGH          PIC 9(6).
+
+       01 JobClassTable.
+           02 WS-JOBCOUNT         PIC 9(2) COMP VALUE 0.
+           02 JobClassDetails
+               OCCURS 1 TO 20 TIMES DEPENDING ON WS-JOBCOUNT
+               INDEXED BY I J.
+               03 JobNumber      PIC 99.
+               03 JobName        PIC X(20).
+               03 JobCount       PIC 9(4) COMP.
+               03 JobTotalSal    PIC 9(9) COMP.
+               03 JobLowSal      PIC 9(6).
+               03 JobHighSal     PIC 9(6).
+               03 JobLowRange    PIC 9(6).
+               03 JobHighRange   PIC 9(6).
+
+       01 WS-SUBSCRIPTS.
+           05 WS-K                PIC 9(2) COMP.
+
+       01 WS-TERR-TOTALS.
+           05 WS-TERR-TOTAL-COUNT  PIC 9(4) COMP VALUE 0.
+           05 WS-TERR-TOTAL-SAL    PIC 9(9) COMP VALUE 0.
+           05 WS-TERR-TOTAL-NAME   PIC X(20) VALUE 'TERRITORY TOTAL'.
+           05 WS-TERR-TOTAL-CLASS  PIC 99    VALUE 99.
+
+       01 TerritoryTable.
+           02 WS-TERRCOUNT         PIC 9(2) COMP VALUE 0.
+           02 TerrEntry
+               OCCURS 1 TO 50 TIMES DEPENDING ON WS-TERRCOUNT
+               INDEXED BY T.
+               03 TerrNumber        PIC 99.
+               03 TerrJobClass OCCURS 20 TIMES INDEXED BY TJ2.
+                   04 TerrJCCount   PIC 9(4) COMP.
+                   04 TerrJCTotal   PIC 9(9) COMP.
+
+       PROCEDURE DIVISION.
+       100-MAIN.
+           IF WS-CKPT-INTERVAL > WS-CKPT-BUFCAP
+               DISPLAY 'WS-CKPT-INTERVAL EXCEEDS THE SIDE-FILE '
+                   'BUFFER CAPACITY - RAISE WS-CKPT-BUFCAP TO MATCH '
+                   'BEFORE RUNNING'
+               STOP RUN
+           END-IF
+           PERFORM LoadJobClassTable
+           PERFORM InitJobTotals
+           PERFORM TryRestart
+           OPEN INPUT INFILE.
+           IF WS-INFILE-STATUS NOT = '00'
+               DISPLAY 'UNABLE TO OPEN EMPMASTER - FILE STATUS '
+                   WS-INFILE-STATUS
+               STOP RUN
+           END-IF
+           OPEN OUTPUT OUTFILE.
+           IF WS-OUTFILE-STATUS NOT = '00'
+               DISPLAY 'UNABLE TO OPEN SALOUT - FILE STATUS '
+                   WS-OUTFILE-STATUS
+               STOP RUN
+           END-IF
+           IF RESTARTED
+               OPEN EXTEND BONUSFILE
+               IF WS-BONUS-STATUS = '35'
+                   OPEN OUTPUT BONUSFILE
+               END-IF
+               OPEN EXTEND EXCEPTFILE
+               IF WS-EXCEPT-STATUS = '35'
+                   OPEN OUTPUT EXCEPTFILE
+               END-IF
+               OPEN EXTEND REVIEWFILE
+               IF WS-REVIEW-STATUS = '35'
+                   OPEN OUTPUT REVIEWFILE
+               END-IF
+           ELSE
+               OPEN OUTPUT BONUSFILE
+               OPEN OUTPUT EXCEPTFILE
+               OPEN OUTPUT REVIEWFILE
+           END-IF
+           PERFORM StartAtLastKey
+               PERFORM UNTIL WS-EOF = 'Y'
+                   READ INFILE INTO WS-ITEM
+                       AT END MOVE 'Y' TO WS-EOF
+                       NOT AT END
+                           MOVE EmpNumIn TO WS-LAST-PROCESSED-KEY
+                           PERFORM CheckJobClass
+                           PERFORM CalcBonus
+                           PERFORM WriteBonusRegister
+                           IF JOBCLASS-OK
+                               PERFORM CheckSalaryRange
+                               IF SALARY-OK
+                                   PERFORM AccumulateJobClass
+                                   PERFORM AccumulateTerritory
+                               ELSE
+                                   PERFORM WriteSalaryReviewRecord
+                               END-IF
+                           ELSE
+                               PERFORM WriteExceptionRecord
+                           END-IF
+                           ADD 1 TO WS-RUNEMP
+                           ADD WS-ANSAL TO WS-RUNSAL
+                           ADD WS-BONUS TO WS-RUNBONUS
+                           ADD 1 TO WS-CKPT-COUNTER
+                           IF WS-CKPT-COUNTER >= WS-CKPT-INTERVAL
+                               PERFORM WriteCheckpoint
+                               MOVE 0 TO WS-CKPT-COUNTER
+                           END-IF
+                   END-READ
+               END-PERFORM
+           CLOSE INFILE.
+           PERFORM WriteCheckpoint.
+           CLOSE BONUSFILE.
+           CLOSE EXCEPTFILE.
+           CLOSE REVIEWFILE.
+           SORT SORTFILE ON ASCENDING KEY JobClassSort
+               INPUT PROCEDURE IS BuildJobClassSummary
+               OUTPUT PROCEDURE IS WriteJobClassSummary.
+           CLOSE OUTFILE.
+           OPEN OUTPUT TERRFILE.
+           IF WS-TERRFILE-STATUS NOT = '00'
+               DISPLAY 'UNABLE TO OPEN TERROUT - FILE STATUS '
+                   WS-TERRFILE-STATUS
+               STOP RUN
+           END-IF
+           SORT TERRSORTFILE
+               ON ASCENDING KEY TerrNumSort
+               ON ASCENDING KEY TerrJobClassSort
+               INPUT PROCEDURE IS BuildTerritorySummary
+               OUTPUT PROCEDURE IS WriteTerritorySummary.
+           CLOSE TERRFILE.
+           PERFORM WriteAuditRecord.
+           PERFORM ClearCheckpoint.
+           STOP RUN.
+
+       WriteAuditRecord.
+           ACCEPT WS-RUNDATE FROM DATE YYYYMMDD.
+           PERFORM CheckAuditDuplicate
+           IF NOT AUDIT-ALREADY-WRITTEN
+               MOVE WS-RUNDATE     TO AuditRunDateOut
+               MOVE WS-RUNEMP      TO AuditRunEmpOut
+               MOVE WS-RUNSAL      TO AuditRunSalOut
+               MOVE WS-RUNBONUS    TO AuditRunBonusOut
+               OPEN EXTEND AUDITFILE
+               IF WS-AUDIT-STATUS = '35'
+                   OPEN OUTPUT AUDITFILE
+               END-IF
+               WRITE AUDITFILE-FILE
+               CLOSE AUDITFILE
+           END-IF.
+
+       CheckAuditDuplicate.
+           MOVE 'N' TO WS-AUDIT-DUP-SW.
+           OPEN INPUT AUDITFILE.
+           IF WS-AUDIT-STATUS = '00'
+               MOVE SPACE TO WS-AUDIT-EOF
+               PERFORM UNTIL WS-AUDIT-EOF = 'Y'
+                   READ AUDITFILE INTO WS-AUDIT-LAST-REC
+                       AT END MOVE 'Y' TO WS-AUDIT-EOF
+                       NOT AT END CONTINUE
+                   END-READ
+               END-PERFORM
+               CLOSE AUDITFILE
+               IF WS-AUDIT-LAST-DATE   = WS-RUNDATE
+                   AND WS-AUDIT-LAST-EMP    = WS-RUNEMP
+                   AND WS-AUDIT-LAST-SAL    = WS-RUNSAL
+                   AND WS-AUDIT-LAST-BONUS  = WS-RUNBONUS
+                   MOVE 'Y' TO WS-AUDIT-DUP-SW
+               END-IF
+           ELSE
+               CLOSE AUDITFILE
+           END-IF.
+
+       LoadJobClassTable.
+           MOVE SPACE TO WS-JC-EOF.
+           OPEN INPUT JOBCLASSFILE.
+           IF WS-JOBCLASS-STATUS NOT = '00'
+               DISPLAY 'UNABLE TO OPEN JOBCLASS.DAT - FILE STATUS '
+                   WS-JOBCLASS-STATUS
+               STOP RUN
+           END-IF
+               PERFORM UNTIL WS-JC-EOF = 'Y'
+                   READ JOBCLASSFILE
+                       AT END MOVE 'Y' TO WS-JC-EOF
+                       NOT AT END
+                           IF WS-JOBCOUNT >= 20
+                               DISPLAY
+                                   'JOBCLASS.DAT HAS MORE THAN 20 JOB '
+                                   'CLASSES - TABLE CAPACITY EXCEEDED'
+                               CLOSE JOBCLASSFILE
+                               STOP RUN
+                           END-IF
+                           IF JC-NUMBER-IN = 99
+                               DISPLAY
+                                   'JOB CLASS 99 IS RESERVED FOR THE '
+                                   'TERRITORY REPORT TOTAL LINE - '
+                                   'CHOOSE A DIFFERENT CODE IN '
+                                   'JOBCLASS.DAT'
+                               CLOSE JOBCLASSFILE
+                               STOP RUN
+                           END-IF
+                           ADD 1 TO WS-JOBCOUNT
+                           SET I TO WS-JOBCOUNT
+                           MOVE JC-NUMBER-IN TO JobNumber(I)
+                           MOVE JC-NAME-IN   TO JobName(I)
+                           MOVE JC-LOW-IN    TO JobLowRange(I)
+                           MOVE JC-HIGH-IN   TO JobHighRange(I)
+                   END-READ
+               END-PERFORM
+           CLOSE JOBCLASSFILE.
+
+       InitJobTotals.
+           PERFORM VARYING WS-K FROM 1 BY 1 UNTIL WS-K > WS-JOBCOUNT
+               MOVE 0       TO JobCount(WS-K)
+               MOVE 0       TO JobTotalSal(WS-K)
+               MOVE 999999  TO JobLowSal(WS-K)
+               MOVE 0       TO JobHighSal(WS-K)
+           END-PERFORM.
+
+       TryRestart.
+           MOVE 'N' TO WS-RESTART-SW.
+           MOVE 'N' TO WS-HAS-LASTKEY-SW.
+           OPEN INPUT CHECKFILE.
+           IF WS-CHECK-STATUS = '00'
+               READ CHECKFILE
+                   AT END CONTINUE
+                   NOT AT END
+                       IF CkptRecType NOT = 'H'
+                           DISPLAY 'CHECKPOINT FILE IS CORRUPT - '
+                               'EXPECTED A HEADER RECORD'
+                           CLOSE CHECKFILE
+                           STOP RUN
+                       END-IF
+                       MOVE CkptRecBody    TO WS-CKPT-HDR
+                       IF CkptJobCount NOT = WS-JOBCOUNT
+                           DISPLAY 'CHECKPOINT JOB CLASS COUNT DOES '
+                               'NOT MATCH JOBCLASS.DAT - RESTART '
+                               'ABORTED, RESOLVE BEFORE RERUNNING'
+                           CLOSE CHECKFILE
+                           STOP RUN
+                       END-IF
+                       IF CkptTerrCount > 50
+                           DISPLAY 'CHECKPOINT TERRITORY COUNT '
+                               'EXCEEDS TABLE CAPACITY - CHECKPOINT '
+                               'FILE IS CORRUPT'
+                           CLOSE CHECKFILE
+                           STOP RUN
+                       END-IF
+                       MOVE 'Y'            TO WS-RESTART-SW
+                       IF CkptLastKey > 0
+                           MOVE 'Y'            TO WS-HAS-LASTKEY-SW
+                           MOVE CkptLastKey    TO WS-RESTART-KEY
+                       END-IF
+                       MOVE CkptRunEmp     TO WS-RUNEMP
+                       MOVE CkptRunSal     TO WS-RUNSAL
+                       MOVE CkptRunBonus   TO WS-RUNBONUS
+                       MOVE CkptTerrCount  TO WS-TERRCOUNT
+                       PERFORM RestoreJobClassCheckpoint
+                       PERFORM RestoreTerritoryCheckpoint
+               END-READ
+               CLOSE CHECKFILE
+           ELSE
+               CLOSE CHECKFILE
+           END-IF.
+
+       RestoreJobClassCheckpoint.
+           PERFORM VARYING WS-K FROM 1 BY 1 UNTIL WS-K > WS-JOBCOUNT
+               READ CHECKFILE
+                   AT END
+                       DISPLAY 'CHECKPOINT FILE IS INCOMPLETE - '
+                           'MISSING JOB CLASS ROWS, RESTART ABORTED'
+                       CLOSE CHECKFILE
+                       STOP RUN
+                   NOT AT END
+                       IF CkptRecType NOT = 'J'
+                           DISPLAY 'CHECKPOINT FILE IS CORRUPT - '
+                               'EXPECTED A JOB CLASS RECORD'
+                           CLOSE CHECKFILE
+                           STOP RUN
+                       END-IF
+                       MOVE CkptRecBody     TO WS-CKPT-JOB
+                       SET I TO WS-K
+                       MOVE CkptJobRecCount TO JobCount(I)
+                       MOVE CkptJobRecTotal TO JobTotalSal(I)
+                       MOVE CkptJobRecLow   TO JobLowSal(I)
+                       MOVE CkptJobRecHigh  TO JobHighSal(I)
+               END-READ
+           END-PERFORM.
+
+       RestoreTerritoryCheckpoint.
+           PERFORM VARYING T FROM 1 BY 1 UNTIL T > WS-TERRCOUNT
+               READ CHECKFILE
+                   AT END
+                       DISPLAY 'CHECKPOINT FILE IS INCOMPLETE - '
+                           'MISSING TERRITORY ROWS, RESTART ABORTED'
+                       CLOSE CHECKFILE
+                       STOP RUN
+                   NOT AT END
+                       IF CkptRecType NOT = 'T'
+                           DISPLAY 'CHECKPOINT FILE IS CORRUPT - '
+                               'EXPECTED A TERRITORY RECORD'
+                           CLOSE CHECKFILE
+                           STOP RUN
+                       END-IF
+                       MOVE CkptRecBody    TO WS-CKPT-TERR
+                       MOVE CkptTerrNumber TO TerrNumber(T)
+                       PERFORM VARYING TJ2 FROM 1 BY 1
+                           UNTIL TJ2 > WS-JOBCOUNT
+                           MOVE CkptTerrJCCount(TJ2)
+                               TO TerrJCCount(T, TJ2)
+                           MOVE CkptTerrJCTotal(TJ2)
+                               TO TerrJCTotal(T, TJ2)
+                       END-PERFORM
+               END-READ
+           END-PERFORM.
+
+       StartAtLastKey.
+           IF HAS-LASTKEY
+               MOVE WS-RESTART-KEY TO EmpNumIn
+               START INFILE KEY IS GREATER THAN EmpNumIn
+                   INVALID KEY MOVE 'Y' TO WS-EOF
+                   NOT INVALID KEY CONTINUE
+               END-START
+           END-IF.
+
+       WriteCheckpoint.
+           PERFORM FlushSideBuffers
+           OPEN OUTPUT CHECKFILE.
+           MOVE WS-RUNEMP    TO CkptLastCount
+           MOVE WS-LAST-PROCESSED-KEY TO CkptLastKey
+           MOVE WS-RUNEMP    TO CkptRunEmp
+           MOVE WS-RUNSAL    TO CkptRunSal
+           MOVE WS-RUNBONUS  TO CkptRunBonus
+           MOVE WS-JOBCOUNT  TO CkptJobCount
+           MOVE WS-TERRCOUNT TO CkptTerrCount
+           MOVE 'H'          TO CkptRecType
+           MOVE WS-CKPT-HDR  TO CkptRecBody
+           WRITE CHECKFILE-REC.
+           PERFORM VARYING WS-K FROM 1 BY 1 UNTIL WS-K > WS-JOBCOUNT
+               SET I TO WS-K
+               MOVE JobNumber(I)   TO CkptJobNumber
+               MOVE JobName(I)     TO CkptJobName
+               MOVE JobCount(I)    TO CkptJobRecCount
+               MOVE JobTotalSal(I) TO CkptJobRecTotal
+               MOVE JobLowSal(I)   TO CkptJobRecLow
+               MOVE JobHighSal(I)  TO CkptJobRecHigh
+               MOVE 'J'            TO CkptRecType
+               MOVE WS-CKPT-JOB    TO CkptRecBody
+               WRITE CHECKFILE-REC
+           END-PERFORM
+           PERFORM VARYING T FROM 1 BY 1 UNTIL T > WS-TERRCOUNT
+               MOVE TerrNumber(T) TO CkptTerrNumber
+               PERFORM VARYING TJ2 FROM 1 BY 1 UNTIL TJ2 > 20
+                   MOVE 0 TO CkptTerrJCCount(TJ2)
+                   MOVE 0 TO CkptTerrJCTotal(TJ2)
+               END-PERFORM
+               PERFORM VARYING TJ2 FROM 1 BY 1
+                   UNTIL TJ2 > WS-JOBCOUNT
+                   MOVE TerrJCCount(T, TJ2) TO CkptTerrJCCount(TJ2)
+                   MOVE TerrJCTotal(T, TJ2) TO CkptTerrJCTotal(TJ2)
+               END-PERFORM
+               MOVE 'T'           TO CkptRecType
+               MOVE WS-CKPT-TERR  TO CkptRecBody
+               WRITE CHECKFILE-REC
+           END-PERFORM
+           CLOSE CHECKFILE.
+
+       ClearCheckpoint.
+           OPEN OUTPUT CHECKFILE.
+           CLOSE CHECKFILE.
+
+       CheckJobClass.
+           SET I TO 1.
+           MOVE 'Y' TO WS-JOBCLASS-SW.
+           SEARCH JobClassDetails
+               AT END MOVE 'N' TO WS-JOBCLASS-SW
+               WHEN JobNumber(I) = WS-JOBCODE
+               SET J TO I
+           END-SEARCH.
+
+       WriteExceptionRecord.
+           IF WS-EXCEPT-BUF-COUNT >= WS-CKPT-BUFCAP
+               DISPLAY 'MORE THAN ' WS-CKPT-BUFCAP
+                   ' EXCEPTIONS SINCE THE LAST CHECKPOINT - '
+                   'BUFFER CAPACITY EXCEEDED'
+               STOP RUN
+           END-IF
+           ADD 1 TO WS-EXCEPT-BUF-COUNT
+           SET EB TO WS-EXCEPT-BUF-COUNT
+           MOVE WS-EMPNO       TO EB-EMPNO(EB)
+           MOVE WS-EMPNAME     TO EB-EMPNAME(EB)
+           MOVE WS-TERRITORYNO TO EB-TERRNO(EB)
+           MOVE WS-JOBCODE     TO EB-JOBCODE(EB).
+
+       CheckSalaryRange.
+           MOVE 'Y' TO WS-SALARY-SW.
+           IF WS-ANSAL < JobLowRange(J) OR WS-ANSAL > JobHighRange(J)
+               MOVE 'N' TO WS-SALARY-SW
+           END-IF.
+
+       WriteSalaryReviewRecord.
+           IF WS-REVIEW-BUF-COUNT >= WS-CKPT-BUFCAP
+               DISPLAY 'MORE THAN ' WS-CKPT-BUFCAP
+                   ' SALARY REVIEWS SINCE THE LAST CHECKPOINT - '
+                   'BUFFER CAPACITY EXCEEDED'
+               STOP RUN
+           END-IF
+           ADD 1 TO WS-REVIEW-BUF-COUNT
+           SET RB TO WS-REVIEW-BUF-COUNT
+           MOVE WS-EMPNO         TO RB-EMPNO(RB)
+           MOVE WS-JOBCODE       TO RB-JOBCODE(RB)
+           MOVE WS-ANSAL         TO RB-SALARY(RB)
+           MOVE JobLowRange(J)   TO RB-LOW(RB)
+           MOVE JobHighRange(J)  TO RB-HIGH(RB).
+
+       CalcBonus.
+           COMPUTE WS-BONUS ROUNDED = WS-ANSAL * WS-PM.
+
+       WriteBonusRegister.
+           IF WS-BONUS-BUF-COUNT >= WS-CKPT-BUFCAP
+               DISPLAY 'MORE THAN ' WS-CKPT-BUFCAP
+                   ' BONUS ROWS SINCE THE LAST CHECKPOINT - '
+                   'BUFFER CAPACITY EXCEEDED'
+               STOP RUN
+           END-IF
+           ADD 1 TO WS-BONUS-BUF-COUNT
+           SET BB TO WS-BONUS-BUF-COUNT
+           MOVE WS-EMPNO     TO BB-EMPNO(BB)
+           MOVE WS-EMPNAME   TO BB-EMPNAME(BB)
+           MOVE WS-JOBCODE   TO BB-JOBCODE(BB)
+           MOVE WS-BONUS     TO BB-AMOUNT(BB).
+
+       FlushBonusBuffer.
+           PERFORM VARYING BB FROM 1 BY 1
+               UNTIL BB > WS-BONUS-BUF-COUNT
+               MOVE BB-EMPNO(BB)   TO BonusEmpNumOut
+               MOVE BB-EMPNAME(BB) TO BonusEmpNameOut
+               MOVE BB-JOBCODE(BB) TO BonusJobCodeOut
+               MOVE BB-AMOUNT(BB)  TO BonusAmtOut
+               WRITE BONUSFILE-FILE
+           END-PERFORM
+           MOVE 0 TO WS-BONUS-BUF-COUNT.
+
+       FlushExceptBuffer.
+           PERFORM VARYING EB FROM 1 BY 1
+               UNTIL EB > WS-EXCEPT-BUF-COUNT
+               MOVE EB-EMPNO(EB)   TO ExEmpNumOut
+               MOVE EB-EMPNAME(EB) TO ExEmpNameOut
+               MOVE EB-TERRNO(EB)  TO ExTerrNumOut
+               MOVE EB-JOBCODE(EB) TO ExBadJobCodeOut
+               WRITE EXCEPTFILE-FILE
+           END-PERFORM
+           MOVE 0 TO WS-EXCEPT-BUF-COUNT.
+
+       FlushReviewBuffer.
+           PERFORM VARYING RB FROM 1 BY 1
+               UNTIL RB > WS-REVIEW-BUF-COUNT
+               MOVE RB-EMPNO(RB)  TO RevEmpNumOut
+               MOVE RB-JOBCODE(RB) TO RevJobCodeOut
+               MOVE RB-SALARY(RB) TO RevSalaryOut
+               MOVE RB-LOW(RB)    TO RevLowRangeOut
+               MOVE RB-HIGH(RB)   TO RevHighRangeOut
+               WRITE REVIEWFILE-FILE
+           END-PERFORM
+           MOVE 0 TO WS-REVIEW-BUF-COUNT.
+
+       FlushSideBuffers.
+           PERFORM FlushBonusBuffer
+           PERFORM FlushExceptBuffer
+           PERFORM FlushReviewBuffer.
+
+       AccumulateJobClass.
+           ADD 1 TO JobCount(J)
+           ADD WS-ANSAL TO JobTotalSal(J)
+           IF WS-ANSAL < JobLowSal(J)
+               MOVE WS-ANSAL TO JobLowSal(J)
+           END-IF
+           IF WS-ANSAL > JobHighSal(J)
+               MOVE WS-ANSAL TO JobHighSal(J)
+           END-IF.
+
+       BuildJobClassSummary.
+           PERFORM VARYING WS-K FROM 1 BY 1 UNTIL WS-K > WS-JOBCOUNT
+               MOVE JobNumber(WS-K)   TO JobClassSort
+               MOVE JobName(WS-K)     TO JobClassNameSort
+               IF JobCount(WS-K) > 0
+                   COMPUTE SalAvgSort ROUNDED =
+                       JobTotalSal(WS-K) / JobCount(WS-K)
+                   MOVE JobLowSal(WS-K)  TO LowSalSort
+                   MOVE JobHighSal(WS-K) TO HighSalSort
+               ELSE
+                   MOVE 0 TO SalAvgSort
+                   MOVE 0 TO LowSalSort
+                   MOVE 0 TO HighSalSort
+               END-IF
+               RELEASE SORT-FILE
+           END-PERFORM.
+
+       WriteJobClassSummary.
+           MOVE SPACE TO WS-SORT-EOF.
+           PERFORM UNTIL WS-SORT-EOF = 'Y'
+               RETURN SORTFILE
+                   AT END MOVE 'Y' TO WS-SORT-EOF
+               END-RETURN
+               IF WS-SORT-EOF NOT = 'Y'
+                   MOVE SORT-FILE TO OUTFILE-FILE
+                   WRITE OUTFILE-FILE
+               END-IF
+           END-PERFORM.
+
+       FindOrAddTerritory.
+           SET T TO 1.
+           SEARCH TerrEntry
+               AT END
+                   IF WS-TERRCOUNT >= 50
+                       DISPLAY 'MORE THAN 50 TERRITORIES IN INFILE - '
+                           'TABLE CAPACITY EXCEEDED'
+                       STOP RUN
+                   END-IF
+                   ADD 1 TO WS-TERRCOUNT
+                   SET T TO WS-TERRCOUNT
+                   MOVE WS-TERRITORYNO TO TerrNumber(T)
+                   PERFORM VARYING TJ2 FROM 1 BY 1
+                       UNTIL TJ2 > WS-JOBCOUNT
+                       MOVE 0 TO TerrJCCount(T, TJ2)
+                       MOVE 0 TO TerrJCTotal(T, TJ2)
+                   END-PERFORM
+               WHEN TerrNumber(T) = WS-TERRITORYNO
+                   CONTINUE
+           END-SEARCH.
+
+       AccumulateTerritory.
+           PERFORM FindOrAddTerritory
+           ADD 1 TO TerrJCCount(T, J)
+           ADD WS-ANSAL TO TerrJCTotal(T, J).
+
+       BuildTerritorySummary.
+           PERFORM VARYING T FROM 1 BY 1 UNTIL T > WS-TERRCOUNT
+               MOVE 0 TO WS-TERR-TOTAL-COUNT
+               MOVE 0 TO WS-TERR-TOTAL-SAL
+               PERFORM VARYING TJ2 FROM 1 BY 1
+                   UNTIL TJ2 > WS-JOBCOUNT
+                   IF TerrJCCount(T, TJ2) > 0
+                       MOVE TerrNumber(T)          TO TerrNumSort
+                       MOVE JobNumber(TJ2)         TO TerrJobClassSort
+                       MOVE JobName(TJ2)           TO TerrJobNameSort
+                       MOVE TerrJCCount(T, TJ2)    TO TerrHeadcountSort
+                       MOVE TerrJCTotal(T, TJ2)    TO TerrTotalSalSort
+                       COMPUTE TerrAvgSalSort ROUNDED =
+                           TerrJCTotal(T, TJ2) / TerrJCCount(T, TJ2)
+                       RELEASE TERR-SORT-FILE
+                       ADD TerrJCCount(T, TJ2) TO WS-TERR-TOTAL-COUNT
+                       ADD TerrJCTotal(T, TJ2) TO WS-TERR-TOTAL-SAL
+                   END-IF
+               END-PERFORM
+               IF WS-TERR-TOTAL-COUNT > 0
+                   MOVE TerrNumber(T)           TO TerrNumSort
+                   MOVE WS-TERR-TOTAL-CLASS     TO TerrJobClassSort
+                   MOVE WS-TERR-TOTAL-NAME      TO TerrJobNameSort
+                   MOVE WS-TERR-TOTAL-COUNT     TO TerrHeadcountSort
+                   MOVE WS-TERR-TOTAL-SAL       TO TerrTotalSalSort
+                   COMPUTE TerrAvgSalSort ROUNDED =
+                       WS-TERR-TOTAL-SAL / WS-TERR-TOTAL-COUNT
+                   RELEASE TERR-SORT-FILE
+               END-IF
+           END-PERFORM.
+
+       WriteTerritorySummary.
+           MOVE SPACE TO WS-SORT-EOF.
+           PERFORM UNTIL WS-SORT-EOF = 'Y'
+               RETURN TERRSORTFILE
+                   AT END MOVE 'Y' TO WS-SORT-EOF
+               END-RETURN
+               IF WS-SORT-EOF NOT = 'Y'
+                   MOVE TERR-SORT-FILE TO TERRFILE-FILE
+                   WRITE TERRFILE-FILE
+               END-IF
+           END-PERFORM.
+
+       END PROGRAM Program5.
